@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGEXE006.
+      *-----------------------------------------------------------------
+      *    DATA          AUTOR        DESCRICAO
+      *    09/08/2026    SUPORTE      VERSAO INICIAL. MENU PRINCIPAL QUE
+      *                               CHAMA A CALCULADORA (PGEXE002), O
+      *                               BOLETIM DE ALUNO (PGEXE003) E A
+      *                               CONSULTA DE DATA (PGEXE004) COMO
+      *                               SUBPROGRAMAS, PARA O OPERADOR NAO
+      *                               PRECISAR SABER O NOME DE CADA
+      *                               PROGRAMA PARA EXECUTA-LO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO-MENU        PIC X(01) VALUE SPACES.
+           88 WS-OPCAO-CALCULADORA   VALUE "1".
+           88 WS-OPCAO-BOLETIM       VALUE "2".
+           88 WS-OPCAO-CONSULTA-DATA VALUE "3".
+           88 WS-OPCAO-SAIR          VALUE "0".
+
+       PROCEDURE DIVISION.
+       P000-MENU-PRINCIPAL.
+            PERFORM P100-EXIBE-MENU UNTIL WS-OPCAO-SAIR.
+
+            DISPLAY 'ENCERRANDO O MENU PRINCIPAL'.
+            STOP RUN.
+
+       P100-EXIBE-MENU.
+            DISPLAY ' '
+            DISPLAY '================================================'
+            DISPLAY 'MENU PRINCIPAL'
+            DISPLAY '1 - CALCULADORA'
+            DISPLAY '2 - BOLETIM DE ALUNO'
+            DISPLAY '3 - CONSULTA DE DATA'
+            DISPLAY '0 - SAIR'
+            DISPLAY '================================================'
+            DISPLAY 'ESCOLHA UMA OPCAO: '
+            ACCEPT WS-OPCAO-MENU
+
+            EVALUATE TRUE
+                WHEN WS-OPCAO-CALCULADORA
+                    CALL "PGEXE002"
+                WHEN WS-OPCAO-BOLETIM
+                    CALL "PGEXE003"
+                WHEN WS-OPCAO-CONSULTA-DATA
+                    CALL "PGEXE004"
+                WHEN WS-OPCAO-SAIR
+                    CONTINUE
+                WHEN OTHER
+                    DISPLAY 'OPCAO INVALIDA - TENTE NOVAMENTE'
+            END-EVALUATE.
+       P100-EXIBE-MENU-FIM.
+       END PROGRAM PGEXE006.
