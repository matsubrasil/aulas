@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    COPY.......: CPDATA
+      *    AUTOR......: EQUIPE DE SUPORTE COBOL
+      *    OBJETIVO...: LAYOUT PADRAO DE CAMPO DE DATA NO FORMATO
+      *                 DD/MM/AAAA, PARA USO EM COPY...REPLACING POR
+      *                 QUALQUER PROGRAMA QUE PRECISE DE UM CAMPO DE
+      *                 DATA DIGITADA PELO OPERADOR.
+      *    USO........: COPY CPDATA REPLACING ==:DATA:== BY ==WS-DATA==.
+      *-----------------------------------------------------------------
+      *    DATA          AUTOR        DESCRICAO
+      *    09/08/2026    SUPORTE      VERSAO INICIAL DO COPY, EXTRAIDO
+      *                               DO LAYOUT DE WS-DATA DO PGEXE004.
+      *****************************************************************
+       01  :DATA:                  PIC X(10) VALUE SPACES.
+       01  :DATA:-R  REDEFINES     :DATA:.
+           03  :DATA:-DD           PIC 9(02).
+           03  FILLER              PIC X(01).
+           03  :DATA:-MM           PIC 9(02).
+           03  FILLER              PIC X(01).
+           03  :DATA:-AA           PIC 9(04).
