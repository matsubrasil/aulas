@@ -0,0 +1,21 @@
+      *****************************************************************
+      *    COPY.......: CPALREG
+      *    AUTOR......: EQUIPE DE SUPORTE COBOL
+      *    OBJETIVO...: LAYOUT DO REGISTRO DE ENTRADA DA LISTA DE
+      *                 TURMA (TURMA.DAT), LIDO PELO PGEXE003 NO MODO
+      *                 LOTE: NOME DO ALUNO MAIS AS QUATRO NOTAS.
+      *    USO........: COPY CPALREG.
+      *-----------------------------------------------------------------
+      *    DATA          AUTOR        DESCRICAO
+      *    09/08/2026    SUPORTE      VERSAO INICIAL DO REGISTRO DE
+      *                               ENTRADA EM LOTE.
+      *    09/08/2026    SUPORTE      ACRESCENTADA A DATA DE MATRICULA
+      *                               (DD/MM/AAAA), NO MESMO LAYOUT DO
+      *                               COPY CPDATA.
+      *****************************************************************
+           03  CPALREG-NOME              PIC X(30).
+           03  CPALREG-DATA-MATRICULA    PIC X(10).
+           03  CPALREG-NOTA-1            PIC 9(02)V99.
+           03  CPALREG-NOTA-2            PIC 9(02)V99.
+           03  CPALREG-NOTA-3            PIC 9(02)V99.
+           03  CPALREG-NOTA-4            PIC 9(02)V99.
