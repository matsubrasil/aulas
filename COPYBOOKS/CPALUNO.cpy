@@ -0,0 +1,26 @@
+      *****************************************************************
+      *    COPY.......: CPALUNO
+      *    AUTOR......: EQUIPE DE SUPORTE COBOL
+      *    OBJETIVO...: LAYOUT DO REGISTRO DE ALUNO GRAVADO NO ARQUIVO
+      *                 DE ROTEIRO (ALUNOS.DAT) PELO PGEXE003, PARA A
+      *                 SECRETARIA MONTAR O BOLETIM DA TURMA SEM
+      *                 REDIGITAR AS NOTAS.
+      *    USO........: COPY CPALUNO.
+      *-----------------------------------------------------------------
+      *    DATA          AUTOR        DESCRICAO
+      *    09/08/2026    SUPORTE      VERSAO INICIAL, COM NOME E AS
+      *                               QUATRO NOTAS MAIS A MEDIA.
+      *    09/08/2026    SUPORTE      ACRESCENTADA A DATA DE MATRICULA
+      *                               (DD/MM/AAAA), NO MESMO LAYOUT DO
+      *                               COPY CPDATA.
+      *    09/08/2026    SUPORTE      ACRESCENTADO O CONCEITO (A/B/C/D)
+      *                               CORRESPONDENTE A MEDIA DO ALUNO.
+      *****************************************************************
+           03  CPALUNO-NOME              PIC X(30).
+           03  CPALUNO-DATA-MATRICULA    PIC X(10).
+           03  CPALUNO-NOTA-1            PIC 9(02)V99.
+           03  CPALUNO-NOTA-2            PIC 9(02)V99.
+           03  CPALUNO-NOTA-3            PIC 9(02)V99.
+           03  CPALUNO-NOTA-4            PIC 9(02)V99.
+           03  CPALUNO-MEDIA             PIC 9(02)V99.
+           03  CPALUNO-CONCEITO          PIC X(01).
