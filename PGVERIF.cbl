@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGVERIF.
+      *-----------------------------------------------------------------
+      *    DATA          AUTOR        DESCRICAO
+      *    09/08/2026    SUPORTE      VERSAO INICIAL. SUBPROGRAMA
+      *                               COMPARTILHADO QUE CALCULA A MEDIA
+      *                               (SIMPLES OU PONDERADA), DEFINE O
+      *                               CONCEITO E GRAVA O ALUNO EM
+      *                               ALUNOS.DAT E BOLETIM.DAT. EXTRAIDO
+      *                               DO PGEXE003 PARA SER CHAMADO TANTO
+      *                               PELO PGEXE003 (MODO INTERATIVO E
+      *                               LOTE) QUANTO PELO PGEXE005 (LOTE
+      *                               NOTURNO), SEM DUPLICAR A LOGICA DE
+      *                               VERIFICACAO DE MEDIA E APROVACAO.
+      *    09/08/2026    SUPORTE      RENOMEADOS OS ITENS DA LINKAGE
+      *                               SECTION DE LK- PARA WS-PARM-, PARA
+      *                               FICAR NO MESMO PADRAO DO PGVALDT.
+      *    09/08/2026    SUPORTE      O BOLETIM.DAT PASSOU A GRAVAR
+      *                               TAMBEM A SITUACAO (APROVADO OU
+      *                               REPROVADO) POR EXTENSO, EM VEZ DE
+      *                               DEIXAR ISSO SO IMPLICITO NA FAIXA
+      *                               DO CONCEITO.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-ALUNOS-FILE  ASSIGN TO "ALUNOS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-ALUNOS-STATUS.
+
+           SELECT WS-BOLETIM-FILE ASSIGN TO "BOLETIM.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-BOLETIM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WS-ALUNOS-FILE
+           LABEL RECORD IS STANDARD.
+       01  WS-ALUNOS-REGISTRO.
+           COPY CPALUNO.
+
+       FD  WS-BOLETIM-FILE
+           LABEL RECORD IS STANDARD.
+       01  WS-BOLETIM-REGISTRO.
+           03 WS-BOL-NOME          PIC X(30).
+           03 WS-BOL-MATRICULA     PIC X(10).
+           03 WS-BOL-SEP1          PIC X(02).
+           03 WS-BOL-NOTA-1        PIC ZZ,99.
+           03 WS-BOL-SEP2          PIC X(02).
+           03 WS-BOL-NOTA-2        PIC ZZ,99.
+           03 WS-BOL-SEP3          PIC X(02).
+           03 WS-BOL-NOTA-3        PIC ZZ,99.
+           03 WS-BOL-SEP4          PIC X(02).
+           03 WS-BOL-NOTA-4        PIC ZZ,99.
+           03 WS-BOL-SEP5          PIC X(02).
+           03 WS-BOL-MEDIA         PIC ZZ,99.
+           03 WS-BOL-SEP6          PIC X(02).
+           03 WS-BOL-CONCEITO      PIC X(01).
+           03 WS-BOL-SEP7          PIC X(02).
+           03 WS-BOL-SITUACAO      PIC X(09).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ALUNOS-STATUS       PIC X(02)    VALUE ZEROS.
+           88 WS-ALUNOS-OK            VALUE "00".
+           88 WS-ALUNOS-NAO-EXISTE    VALUE "35".
+
+       01 WS-BOLETIM-STATUS     PIC X(02)    VALUE ZEROS.
+           88 WS-BOLETIM-OK           VALUE "00".
+           88 WS-BOLETIM-NAO-EXISTE   VALUE "35".
+
+       01 WS-MEDIA-PONDERADA-SW  PIC X(01)    VALUE "N".
+           88 WS-USA-MEDIA-PONDERADA VALUE "S".
+
+       01 WS-PESO-1              PIC 9V999    VALUE 0,250.
+       01 WS-PESO-2              PIC 9V999    VALUE 0,250.
+       01 WS-PESO-3              PIC 9V999    VALUE 0,250.
+       01 WS-PESO-4              PIC 9V999    VALUE 0,250.
+
+       LINKAGE SECTION.
+       01 WS-PARM-ESQUEMA-MEDIA       PIC X(01).
+       01 WS-PARM-NOME-ALUNO          PIC X(30).
+       01 WS-PARM-DATA-MATRICULA      PIC X(10).
+       01 WS-PARM-NOTA-1              PIC 9(02)V99.
+       01 WS-PARM-NOTA-2              PIC 9(02)V99.
+       01 WS-PARM-NOTA-3              PIC 9(02)V99.
+       01 WS-PARM-NOTA-4              PIC 9(02)V99.
+       01 WS-PARM-MEDIA               PIC 9(02)V99.
+       01 WS-PARM-CONCEITO            PIC X(01).
+       01 WS-PARM-APROVADO-SW         PIC X(01).
+           88 WS-PARM-APROVADO             VALUE "S".
+
+       PROCEDURE DIVISION USING WS-PARM-ESQUEMA-MEDIA
+                                 WS-PARM-NOME-ALUNO
+                                 WS-PARM-DATA-MATRICULA
+                                 WS-PARM-NOTA-1
+                                 WS-PARM-NOTA-2
+                                 WS-PARM-NOTA-3
+                                 WS-PARM-NOTA-4
+                                 WS-PARM-MEDIA
+                                 WS-PARM-CONCEITO
+                                 WS-PARM-APROVADO-SW.
+       P000-VERIFICA-ALUNO.
+           MOVE "N" TO WS-PARM-APROVADO-SW
+
+           IF WS-PARM-ESQUEMA-MEDIA = "P" THEN
+               MOVE "S" TO WS-MEDIA-PONDERADA-SW
+           ELSE
+               MOVE "N" TO WS-MEDIA-PONDERADA-SW
+           END-IF
+
+           PERFORM P100-DEFINE-PESOS THRU P100-DEFINE-PESOS-FIM
+           PERFORM P200-CALCULA-MEDIA THRU P200-CALCULA-MEDIA-FIM
+           PERFORM P300-DEFINE-CONCEITO THRU P300-DEFINE-CONCEITO-FIM
+           PERFORM P400-VERIFICA-APROVACAO
+               THRU P400-VERIFICA-APROVACAO-FIM
+           PERFORM P500-GRAVA-ALUNO THRU P500-GRAVA-ALUNO-FIM
+           PERFORM P600-IMPRIME-BOLETIM THRU P600-IMPRIME-BOLETIM-FIM
+
+           GOBACK.
+
+       P100-DEFINE-PESOS.
+           IF WS-USA-MEDIA-PONDERADA THEN
+               MOVE 0,200 TO WS-PESO-1
+               MOVE 0,200 TO WS-PESO-2
+               MOVE 0,200 TO WS-PESO-3
+               MOVE 0,400 TO WS-PESO-4
+           ELSE
+               MOVE 0,250 TO WS-PESO-1
+               MOVE 0,250 TO WS-PESO-2
+               MOVE 0,250 TO WS-PESO-3
+               MOVE 0,250 TO WS-PESO-4
+           END-IF.
+       P100-DEFINE-PESOS-FIM.
+
+       P200-CALCULA-MEDIA.
+           COMPUTE WS-PARM-MEDIA = (WS-PARM-NOTA-1 * WS-PESO-1) +
+                              (WS-PARM-NOTA-2 * WS-PESO-2) +
+                              (WS-PARM-NOTA-3 * WS-PESO-3) +
+                              (WS-PARM-NOTA-4 * WS-PESO-4).
+       P200-CALCULA-MEDIA-FIM.
+
+       P300-DEFINE-CONCEITO.
+           EVALUATE TRUE
+               WHEN WS-PARM-MEDIA >= 9
+                   MOVE "A" TO WS-PARM-CONCEITO
+               WHEN WS-PARM-MEDIA >= 8
+                   MOVE "B" TO WS-PARM-CONCEITO
+               WHEN WS-PARM-MEDIA >= 7
+                   MOVE "C" TO WS-PARM-CONCEITO
+               WHEN OTHER
+                   MOVE "D" TO WS-PARM-CONCEITO
+           END-EVALUATE.
+       P300-DEFINE-CONCEITO-FIM.
+
+       P400-VERIFICA-APROVACAO.
+           IF WS-PARM-MEDIA >= 7 THEN
+               DISPLAY 'O ALUNO ' WS-PARM-NOME-ALUNO
+                       ' FOI APROVADO COM MEDIA ' WS-PARM-MEDIA
+                       ' CONCEITO ' WS-PARM-CONCEITO
+               MOVE "S" TO WS-PARM-APROVADO-SW
+           ELSE
+               DISPLAY 'O ALUNO ' WS-PARM-NOME-ALUNO
+                       ' FOI REPROVADO COM MEDIA ' WS-PARM-MEDIA
+                       ' CONCEITO ' WS-PARM-CONCEITO
+           END-IF.
+       P400-VERIFICA-APROVACAO-FIM.
+
+       P500-GRAVA-ALUNO.
+           OPEN EXTEND WS-ALUNOS-FILE.
+
+           IF WS-ALUNOS-NAO-EXISTE THEN
+               OPEN OUTPUT WS-ALUNOS-FILE
+               CLOSE WS-ALUNOS-FILE
+               OPEN EXTEND WS-ALUNOS-FILE
+           END-IF.
+
+           MOVE WS-PARM-NOME-ALUNO         TO CPALUNO-NOME.
+           MOVE WS-PARM-DATA-MATRICULA     TO CPALUNO-DATA-MATRICULA.
+           MOVE WS-PARM-NOTA-1       TO CPALUNO-NOTA-1.
+           MOVE WS-PARM-NOTA-2       TO CPALUNO-NOTA-2.
+           MOVE WS-PARM-NOTA-3       TO CPALUNO-NOTA-3.
+           MOVE WS-PARM-NOTA-4       TO CPALUNO-NOTA-4.
+           MOVE WS-PARM-MEDIA        TO CPALUNO-MEDIA.
+           MOVE WS-PARM-CONCEITO     TO CPALUNO-CONCEITO.
+
+           WRITE WS-ALUNOS-REGISTRO.
+
+           CLOSE WS-ALUNOS-FILE.
+       P500-GRAVA-ALUNO-FIM.
+
+       P600-IMPRIME-BOLETIM.
+           OPEN EXTEND WS-BOLETIM-FILE.
+
+           IF WS-BOLETIM-NAO-EXISTE THEN
+               OPEN OUTPUT WS-BOLETIM-FILE
+               CLOSE WS-BOLETIM-FILE
+               OPEN EXTEND WS-BOLETIM-FILE
+           END-IF.
+
+           MOVE SPACES          TO WS-BOLETIM-REGISTRO.
+           MOVE WS-PARM-NOME-ALUNO   TO WS-BOL-NOME.
+           MOVE WS-PARM-DATA-MATRICULA TO WS-BOL-MATRICULA.
+           MOVE WS-PARM-NOTA-1       TO WS-BOL-NOTA-1.
+           MOVE WS-PARM-NOTA-2       TO WS-BOL-NOTA-2.
+           MOVE WS-PARM-NOTA-3       TO WS-BOL-NOTA-3.
+           MOVE WS-PARM-NOTA-4       TO WS-BOL-NOTA-4.
+           MOVE WS-PARM-MEDIA        TO WS-BOL-MEDIA.
+           MOVE WS-PARM-CONCEITO     TO WS-BOL-CONCEITO.
+
+           IF WS-PARM-APROVADO THEN
+               MOVE "APROVADO" TO WS-BOL-SITUACAO
+           ELSE
+               MOVE "REPROVADO" TO WS-BOL-SITUACAO
+           END-IF.
+
+           WRITE WS-BOLETIM-REGISTRO.
+
+           CLOSE WS-BOLETIM-FILE.
+       P600-IMPRIME-BOLETIM-FIM.
+       END PROGRAM PGVERIF.
