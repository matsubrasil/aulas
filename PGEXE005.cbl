@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGEXE005.
+      *-----------------------------------------------------------------
+      *    DATA          AUTOR        DESCRICAO
+      *    09/08/2026    SUPORTE      VERSAO INICIAL. PROCESSAMENTO
+      *                               NOTURNO DA TURMA: CHAMA O PONTO
+      *                               DE ENTRADA PGEXE003-LOTE PARA
+      *                               VERIFICAR TODA A TURMA.DAT SEM
+      *                               DUPLICAR A LOGICA DE MEDIA E
+      *                               APROVACAO JA EXISTENTE NO PGEXE003
+      *                               E EMITE UM RESUMO COM O TOTAL
+      *                               PROCESSADO, OS APROVADOS E
+      *                               REPROVADOS E A MEDIA DA TURMA.
+      *    09/08/2026    SUPORTE      TROCADO O PONTO DE ENTRADA
+      *                               PGEXE003-LOTE PELA LEITURA DE
+      *                               TURMA.DAT NESTE PROPRIO PROGRAMA,
+      *                               CHAMANDO PGVALDT E O SUBPROGRAMA
+      *                               PGVERIF PARA CADA ALUNO: UM ENTRY
+      *                               SO E RESOLVIDO PELA CHAMADA
+      *                               DINAMICA DEPOIS QUE O MODULO JA
+      *                               FOI CARREGADO PELO NOME PRINCIPAL,
+      *                               O QUE FAZIA O PROCESSAMENTO
+      *                               NOTURNO ABENDAR (MODULO
+      *                               'PGEXE003-LOTE' NAO ENCONTRADO)
+      *                               QUANDO RODADO SOZINHO, SEM O
+      *                               PGEXE003 TER SIDO CARREGADO ANTES.
+      *                               O PGVERIF CONTINUA CENTRALIZANDO A
+      *                               LOGICA DE MEDIA E APROVACAO.
+      *    09/08/2026    SUPORTE      ACRESCENTADO O THRU NAS CHAMADAS A
+      *                               P350-LE-PROXIMO-ALUNO E A
+      *                               P400-PROCESSA-ALUNO, QUE ESTAVAM
+      *                               SEM O PADRAO PERFORM ... THRU ...
+      *                               -FIM USADO NO RESTO DO PROGRAMA.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-TURMA-FILE   ASSIGN TO "TURMA.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-TURMA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WS-TURMA-FILE
+           LABEL RECORD IS STANDARD.
+       01  WS-TURMA-REGISTRO.
+           COPY CPALREG.
+
+       WORKING-STORAGE SECTION.
+       COPY CPDATA REPLACING ==:DATA:== BY ==WS-DATA-MATRICULA==.
+       77 WS-MATRICULA-VALIDA-SW PIC X(01)    VALUE "N".
+           88 WS-MATRICULA-EH-VALIDA  VALUE "S".
+
+       01 WS-TURMA-STATUS        PIC X(02)    VALUE ZEROS.
+           88 WS-TURMA-OK             VALUE "00".
+           88 WS-TURMA-NAO-EXISTE     VALUE "35".
+
+       01 WS-FIM-TURMA           PIC X(01)    VALUE "N".
+           88 WS-FIM-TURMA-SIM        VALUE "S".
+
+       01 WS-ESQUEMA-MEDIA       PIC X(01)    VALUE "S".
+           88 WS-MEDIA-SIMPLES        VALUE "S".
+           88 WS-MEDIA-PONDERADA      VALUE "P".
+
+       01 WS-NOME-ALUNO          PIC X(30)    VALUE SPACES.
+       01 WS-NOTA-1              PIC 9(02)V99 VALUE ZEROS.
+       01 WS-NOTA-2              PIC 9(02)V99 VALUE ZEROS.
+       01 WS-NOTA-3              PIC 9(02)V99 VALUE ZEROS.
+       01 WS-NOTA-4              PIC 9(02)V99 VALUE ZEROS.
+       01 WS-MEDIA               PIC 9(02)V99 VALUE ZEROS.
+       01 WS-CONCEITO            PIC X(01)    VALUE SPACES.
+       01 WS-APROVADO-SW         PIC X(01)    VALUE "N".
+           88 WS-APROVADO-SIM         VALUE "S".
+
+       01 WS-CONT-TOTAL          PIC 9(04)    VALUE ZEROS.
+       01 WS-CONT-APROVADOS      PIC 9(04)    VALUE ZEROS.
+       01 WS-CONT-REPROVADOS     PIC 9(04)    VALUE ZEROS.
+       01 WS-SOMA-MEDIAS         PIC 9(06)V99 VALUE ZEROS.
+       01 WS-MEDIA-TURMA         PIC 9(02)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       P000-INICIAL.
+            DISPLAY 'PROCESSAMENTO NOTURNO DA TURMA - INICIO'.
+
+            OPEN INPUT WS-TURMA-FILE
+
+            IF WS-TURMA-NAO-EXISTE THEN
+                DISPLAY 'ARQUIVO DE TURMA (TURMA.DAT) NAO ENCONTRADO '
+                        '- PROCESSAMENTO NOTURNO CANCELADO'
+            ELSE
+                PERFORM P350-LE-PROXIMO-ALUNO
+                    THRU P350-LE-PROXIMO-ALUNO-FIM
+                PERFORM P400-PROCESSA-ALUNO THRU P400-PROCESSA-ALUNO-FIM
+                    UNTIL WS-FIM-TURMA-SIM
+
+                CLOSE WS-TURMA-FILE
+
+                PERFORM P900-EMITE-RESUMO THRU P900-EMITE-RESUMO-FIM
+            END-IF
+
+            DISPLAY 'PROCESSAMENTO NOTURNO DA TURMA - FIM'.
+            STOP RUN.
+
+       P350-LE-PROXIMO-ALUNO.
+            READ WS-TURMA-FILE
+                AT END
+                    MOVE "S" TO WS-FIM-TURMA
+            END-READ.
+       P350-LE-PROXIMO-ALUNO-FIM.
+
+       P400-PROCESSA-ALUNO.
+            MOVE CPALREG-NOME             TO WS-NOME-ALUNO
+            MOVE CPALREG-DATA-MATRICULA   TO WS-DATA-MATRICULA
+
+            CALL "PGVALDT" USING WS-DATA-MATRICULA-DD
+                                  WS-DATA-MATRICULA-MM
+                                  WS-DATA-MATRICULA-AA
+                                  WS-MATRICULA-VALIDA-SW
+
+            IF NOT WS-MATRICULA-EH-VALIDA THEN
+                DISPLAY 'AVISO: MATRICULA INVALIDA PARA O ALUNO '
+                        WS-NOME-ALUNO ' - REGISTRO MANTIDO COMO LIDO'
+            END-IF
+
+            MOVE CPALREG-NOTA-1   TO WS-NOTA-1
+            MOVE CPALREG-NOTA-2   TO WS-NOTA-2
+            MOVE CPALREG-NOTA-3   TO WS-NOTA-3
+            MOVE CPALREG-NOTA-4   TO WS-NOTA-4
+
+            CALL "PGVERIF" USING WS-ESQUEMA-MEDIA
+                                  WS-NOME-ALUNO
+                                  WS-DATA-MATRICULA
+                                  WS-NOTA-1
+                                  WS-NOTA-2
+                                  WS-NOTA-3
+                                  WS-NOTA-4
+                                  WS-MEDIA
+                                  WS-CONCEITO
+                                  WS-APROVADO-SW
+
+            IF WS-APROVADO-SIM THEN
+                ADD 1 TO WS-CONT-APROVADOS
+            ELSE
+                ADD 1 TO WS-CONT-REPROVADOS
+            END-IF
+            ADD 1 TO WS-CONT-TOTAL
+            ADD WS-MEDIA TO WS-SOMA-MEDIAS
+
+            PERFORM P350-LE-PROXIMO-ALUNO
+                THRU P350-LE-PROXIMO-ALUNO-FIM.
+       P400-PROCESSA-ALUNO-FIM.
+
+       P900-EMITE-RESUMO.
+            IF WS-CONT-TOTAL > 0 THEN
+                COMPUTE WS-MEDIA-TURMA = WS-SOMA-MEDIAS / WS-CONT-TOTAL
+            ELSE
+                MOVE ZEROS TO WS-MEDIA-TURMA
+            END-IF.
+
+            DISPLAY '================================================'
+            DISPLAY 'RESUMO DO PROCESSAMENTO NOTURNO'
+            DISPLAY 'TOTAL PROCESSADO.......: ' WS-CONT-TOTAL
+            DISPLAY 'TOTAL DE APROVADOS.....: ' WS-CONT-APROVADOS
+            DISPLAY 'TOTAL DE REPROVADOS....: ' WS-CONT-REPROVADOS
+            DISPLAY 'MEDIA DA TURMA.........: ' WS-MEDIA-TURMA
+            DISPLAY '================================================'.
+       P900-EMITE-RESUMO-FIM.
+       END PROGRAM PGEXE005.
