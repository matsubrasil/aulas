@@ -1,35 +1,303 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGEXE004.
+      *-----------------------------------------------------------------
+      *    DATA          AUTOR        DESCRICAO
+      *    09/08/2026    SUPORTE      ACRESCENTADA A VALIDACAO DE
+      *                               CALENDARIO (DIA CONTRA O MES E
+      *                               ANO BISSEXTO) ANTES DE PROCURAR
+      *                               O NOME DO MES, PARA NAO ACEITAR
+      *                               DATAS IMPOSSIVEIS COMO 31/02.
+      *    09/08/2026    SUPORTE      NOVA OPCAO DE PROCESSAMENTO QUE
+      *                               CALCULA O PROXIMO DIA UTIL A
+      *                               PARTIR DA DATA INFORMADA, PULANDO
+      *                               SABADO, DOMINGO E OS FERIADOS DA
+      *                               TABELA WS-TABELA-FERIADOS.
+      *    09/08/2026    SUPORTE      CADA DATA CONSULTADA PASSA A SER
+      *                               REGISTRADA EM LOGDATAS.DAT, COM
+      *                               O RESULTADO OBTIDO E O HORARIO DA
+      *                               CONSULTA, PARA AUDITORIA DE
+      *                               QUANTAS VEZES O PROGRAMA EH USADO
+      *                               NO DIA.
+      *    09/08/2026    SUPORTE      WS-DATA PASSOU A VIR DO COPY
+      *                               CPDATA (LAYOUT PADRAO DD/MM/AAAA)
+      *                               E A VALIDACAO DE CALENDARIO FOI
+      *                               MOVIDA PARA O SUBPROGRAMA PGVALDT,
+      *                               REUTILIZADO PELO PGEXE003.
+      *    09/08/2026    SUPORTE      A ULTIMA DATA VALIDADA PASSA A SER
+      *                               GRAVADA EM CHECKPT.DAT, PARA UMA
+      *                               SESSAO INTERROMPIDA PODER SER
+      *                               RETOMADA A PARTIR DELA.
+      *    09/08/2026    SUPORTE      TROCADO STOP RUN POR GOBACK PARA
+      *                               O PROGRAMA PODER SER CHAMADO PELO
+      *                               MENU PRINCIPAL (PGEXE006) SEM
+      *                               ENCERRAR O PROCESSO INTEIRO.
+      *    09/08/2026    SUPORTE      CHECKPT.DAT PASSA A SER LIMPO NA
+      *                               SAIDA NORMAL (TECLA <T>), PARA A
+      *                               MENSAGEM DE SESSAO INTERROMPIDA SO
+      *                               APARECER APOS UM ABEND DE VERDADE.
+      *    09/08/2026    SUPORTE      A TABELA DE FERIADOS PASSOU A SER
+      *                               CARREGADA DE FERIADOS.DAT EM VEZ
+      *                               DE FICAR FIXA NO PROGRAMA, PARA A
+      *                               SECRETARIA PODER ATUALIZAR A LISTA
+      *                               SEM RECOMPILAR.
+      *    09/08/2026    SUPORTE      ACRESCENTADO O PARAGRAFO
+      *                               MAIN-PROCEDURE COMO PONTO DE
+      *                               ENTRADA, CHAMANDO P040, P050 E
+      *                               P100 EXPLICITAMENTE POR PERFORM
+      *                               ... THRU ..., NO MESMO PADRAO DO
+      *                               PGEXE002 E DO PGEXE005: SEM ISSO A
+      *                               ENTRADA CAIA POR QUEDA LIVRE DE
+      *                               P040-CARREGA-FERIADOS-FIM DIRETO
+      *                               EM P045-LE-FERIADO, REPETINDO A
+      *                               LEITURA NO ARQUIVO JA FECHADO A
+      *                               CADA EXECUCAO.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-LOG-FILE     ASSIGN TO "LOGDATAS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-LOG-STATUS.
+
+           SELECT WS-CHECKPT-FILE ASSIGN TO "CHECKPT.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-CHECKPT-STATUS.
+
+           SELECT WS-FERIADOS-FILE ASSIGN TO "FERIADOS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FERIADOS-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  WS-LOG-FILE
+           LABEL RECORD IS STANDARD.
+       01  WS-LOG-REGISTRO.
+           03 WS-LOG-DATA         PIC X(10).
+           03 WS-LOG-SEP1         PIC X(02).
+           03 WS-LOG-RESULTADO    PIC X(15).
+           03 WS-LOG-SEP2         PIC X(02).
+           03 WS-LOG-TIMESTAMP    PIC X(21).
+
+       FD  WS-CHECKPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  WS-CHECKPT-REGISTRO    PIC X(10).
+
+       FD  WS-FERIADOS-FILE
+           LABEL RECORD IS STANDARD.
+       01  WS-FERIADOS-REGISTRO   PIC 9(08).
+
        WORKING-STORAGE SECTION.
-       01 WS-DATA             PIC X(10) VALUE SPACES.
-       01 WS-DATA-R    REDEFINES   WS-DATA.
-          03 WS-DATA-DD       PIC 9(02).
-          03 FILLER           PIC X.
-          03 WS-DATA-MM       PIC 9(02).
-          03 FILLER           PIC X.
-          03 WS-DATA-AA       PIC 9(04).
+       COPY CPDATA REPLACING ==:DATA:== BY ==WS-DATA==.
        77 WS-NOME-MES-AUX     PIC X(15) VALUE SPACES.
        77 WS-TECLA-AUX        PIC X.
 
+       77 WS-DATA-VALIDA-SW   PIC X(01) VALUE "S".
+          88 WS-DATA-EH-VALIDA      VALUE "S".
+
+       77 WS-OPCAO-PROC       PIC X(01) VALUE "M".
+          88 WS-OPCAO-MES            VALUE "M".
+          88 WS-OPCAO-DIA-UTIL       VALUE "U".
+
+       01 WS-DATA-YYYYMMDD    PIC 9(08) VALUE ZEROS.
+       01 WS-DATA-YYYYMMDD-R  REDEFINES  WS-DATA-YYYYMMDD.
+          03 WS-YMD-AA        PIC 9(04).
+          03 WS-YMD-MM        PIC 9(02).
+          03 WS-YMD-DD        PIC 9(02).
+
+       77 WS-DATA-INTEGER     PIC 9(08) VALUE ZEROS.
+       77 WS-DIA-SEMANA       PIC 9(01) VALUE ZEROS.
+       77 WS-LOG-STATUS       PIC X(02) VALUE ZEROS.
+          88 WS-LOG-OK               VALUE "00".
+          88 WS-LOG-NAO-EXISTE       VALUE "35".
+       77 WS-CHECKPT-STATUS   PIC X(02) VALUE ZEROS.
+          88 WS-CHECKPT-OK           VALUE "00".
+          88 WS-CHECKPT-NAO-EXISTE   VALUE "35".
+       77 WS-RETOMA-SW        PIC X(01) VALUE "N".
+          88 WS-RETOMA-SIM           VALUE "S".
+       77 WS-DIA-UTIL-SW      PIC X(01) VALUE "N".
+          88 WS-DIA-UTIL-ENCONTRADO VALUE "S".
+       77 WS-FERIADO-SW       PIC X(01) VALUE "N".
+          88 WS-EH-FERIADO          VALUE "S".
+       77 WS-IDX-FERIADO      PIC 9(02) VALUE ZEROS.
+       77 WS-FERIADOS-STATUS  PIC X(02) VALUE ZEROS.
+          88 WS-FERIADOS-OK          VALUE "00".
+          88 WS-FERIADOS-NAO-EXISTE  VALUE "35".
+       77 WS-FIM-FERIADOS-SW  PIC X(01) VALUE "N".
+          88 WS-FIM-FERIADOS-SIM    VALUE "S".
+       77 WS-QTD-FERIADOS     PIC 9(02) VALUE ZEROS.
+
+       01 WS-TABELA-FERIADOS.
+          03 WS-FERIADO       PIC 9(08) OCCURS 50 TIMES VALUE ZEROS.
+
+       01 WS-PROX-UTIL-DATA   PIC X(10) VALUE SPACES.
+
        PROCEDURE DIVISION.
-     
+
+       MAIN-PROCEDURE.
+            PERFORM P040-CARREGA-FERIADOS
+                THRU P040-CARREGA-FERIADOS-FIM
+            PERFORM P050-VERIFICA-CHECKPOINT
+                THRU P050-VERIFICA-CHECKPOINT-FIM
+            PERFORM P100-INICIAL THRU P100-INICIAL-FIM
+
+            GOBACK.
+
+       P040-CARREGA-FERIADOS.
+            MOVE ZEROS TO WS-QTD-FERIADOS.
+            MOVE "N"   TO WS-FIM-FERIADOS-SW.
+
+            OPEN INPUT WS-FERIADOS-FILE.
+            IF WS-FERIADOS-OK THEN
+                PERFORM P045-LE-FERIADO THRU P045-LE-FERIADO-FIM
+                    UNTIL WS-FIM-FERIADOS-SIM
+                       OR WS-QTD-FERIADOS = 50
+                CLOSE WS-FERIADOS-FILE
+            ELSE
+                DISPLAY 'ARQUIVO DE FERIADOS (FERIADOS.DAT) NAO '
+                        'ENCONTRADO - NENHUM FERIADO SERA CONSIDERADO'
+            END-IF.
+       P040-CARREGA-FERIADOS-FIM.
+
+       P045-LE-FERIADO.
+            READ WS-FERIADOS-FILE
+                AT END
+                    MOVE "S" TO WS-FIM-FERIADOS-SW
+                NOT AT END
+                    ADD 1 TO WS-QTD-FERIADOS
+                    MOVE WS-FERIADOS-REGISTRO
+                      TO WS-FERIADO(WS-QTD-FERIADOS)
+            END-READ.
+       P045-LE-FERIADO-FIM.
+
+       P050-VERIFICA-CHECKPOINT.
+            MOVE SPACES TO WS-CHECKPT-REGISTRO.
+
+            OPEN INPUT WS-CHECKPT-FILE.
+            IF WS-CHECKPT-OK THEN
+                READ WS-CHECKPT-FILE
+                    AT END
+                        MOVE SPACES TO WS-CHECKPT-REGISTRO
+                END-READ
+                CLOSE WS-CHECKPT-FILE
+            END-IF.
+
+            IF WS-CHECKPT-REGISTRO NOT = SPACES THEN
+                DISPLAY 'SESSAO ANTERIOR PAROU NA DATA '
+                        WS-CHECKPT-REGISTRO
+                DISPLAY 'TECLE <R> PARA RETOMAR ESSA DATA OU '
+                        'QUALQUER OUTRA TECLA PARA INFORMAR UMA NOVA: '
+                ACCEPT WS-TECLA-AUX
+                IF WS-TECLA-AUX = "R" OR WS-TECLA-AUX = "r" THEN
+                    MOVE WS-CHECKPT-REGISTRO TO WS-DATA
+                    MOVE "S" TO WS-RETOMA-SW
+                END-IF
+            END-IF.
+       P050-VERIFICA-CHECKPOINT-FIM.
+
        P100-INICIAL.
             DISPLAY 'INICIO DO PROCESSAMENTO'.
 
-            MOVE SPACES       TO WS-DATA
-                                 WS-NOME-MES-AUX
-                                 WS-TECLA-AUX.
+            IF WS-RETOMA-SIM THEN
+                MOVE "N" TO WS-RETOMA-SW
+            ELSE
+                MOVE SPACES       TO WS-DATA
+                                     WS-NOME-MES-AUX
+                                     WS-TECLA-AUX
+                                     WS-PROX-UTIL-DATA
+
+                DISPLAY  'INFORME UMA DATA: '
+                ACCEPT   WS-DATA
+            END-IF.
+
+            PERFORM  P150-VALIDA-DATA  THRU P150-VALIDA-DATA-FIM.
+
+            IF WS-DATA-EH-VALIDA THEN
+                PERFORM  P160-GRAVA-CHECKPOINT
+                    THRU P160-GRAVA-CHECKPOINT-FIM
+
+                DISPLAY 'OPCAO - <M> MES DA DATA  OU  '
+                        '<U> PROXIMO DIA UTIL: '
+                ACCEPT   WS-OPCAO-PROC
 
-            DISPLAY  'INFORME UMA DATA: '.
-            ACCEPT   WS-DATA.
+                IF WS-OPCAO-DIA-UTIL THEN
+                    PERFORM  P210-PROX-DIA-UTIL
+                        THRU P210-PROX-DIA-UTIL-FIM
+                ELSE
+                    PERFORM  P200-VER-MES    THRU P200-VER-MES-FIM
+                END-IF
 
-            PERFORM  P200-VER-MES    THRU P200-VER-MES-FIM.
-            PERFORM  P300-MOSTRA     THRU P300-MOSTRA-FIM.
-            PERFORM  P900-TERMINAL   THRU P900-TERMINAL-FIM.
+                PERFORM  P300-MOSTRA     THRU P300-MOSTRA-FIM
+                PERFORM  P900-TERMINAL   THRU P900-TERMINAL-FIM
+            ELSE
+                DISPLAY 'DATA INFORMADA EH INVALIDA. TENTE NOVAMENTE.'
+                PERFORM P100-INICIAL     THRU P100-INICIAL-FIM
+            END-IF.
        P100-INICIAL-FIM.
 
+       P150-VALIDA-DATA.
+            CALL "PGVALDT" USING WS-DATA-DD
+                                  WS-DATA-MM
+                                  WS-DATA-AA
+                                  WS-DATA-VALIDA-SW.
+       P150-VALIDA-DATA-FIM.
+
+       P160-GRAVA-CHECKPOINT.
+            OPEN OUTPUT WS-CHECKPT-FILE.
+            MOVE WS-DATA TO WS-CHECKPT-REGISTRO.
+            WRITE WS-CHECKPT-REGISTRO.
+            CLOSE WS-CHECKPT-FILE.
+       P160-GRAVA-CHECKPOINT-FIM.
+
+       P210-PROX-DIA-UTIL.
+            MOVE WS-DATA-AA  TO WS-YMD-AA.
+            MOVE WS-DATA-MM  TO WS-YMD-MM.
+            MOVE WS-DATA-DD  TO WS-YMD-DD.
+
+            COMPUTE WS-DATA-INTEGER =
+                    FUNCTION INTEGER-OF-DATE(WS-DATA-YYYYMMDD).
+
+            MOVE "N" TO WS-DIA-UTIL-SW
+            PERFORM P220-AVANCA-UM-DIA UNTIL WS-DIA-UTIL-ENCONTRADO
+
+            STRING WS-YMD-DD DELIMITED BY SIZE
+                   '/'       DELIMITED BY SIZE
+                   WS-YMD-MM DELIMITED BY SIZE
+                   '/'       DELIMITED BY SIZE
+                   WS-YMD-AA DELIMITED BY SIZE
+                   INTO WS-PROX-UTIL-DATA.
+       P210-PROX-DIA-UTIL-FIM.
+
+       P220-AVANCA-UM-DIA.
+            ADD 1 TO WS-DATA-INTEGER.
+
+            COMPUTE WS-DATA-YYYYMMDD =
+                    FUNCTION DATE-OF-INTEGER(WS-DATA-INTEGER).
+            COMPUTE WS-DIA-SEMANA =
+                    FUNCTION MOD(WS-DATA-INTEGER - 1, 7).
+
+            PERFORM P230-VERIFICA-FERIADO THRU P230-VERIFICA-FERIADO-FIM
+
+            IF WS-DIA-SEMANA < 5 AND NOT WS-EH-FERIADO THEN
+                MOVE "S" TO WS-DIA-UTIL-SW
+            END-IF.
+       P220-AVANCA-UM-DIA-FIM.
+
+       P230-VERIFICA-FERIADO.
+            MOVE "N" TO WS-FERIADO-SW
+            MOVE 1   TO WS-IDX-FERIADO
+
+            PERFORM P235-COMPARA-FERIADO
+                UNTIL WS-IDX-FERIADO > WS-QTD-FERIADOS
+                   OR WS-EH-FERIADO.
+       P230-VERIFICA-FERIADO-FIM.
+
+       P235-COMPARA-FERIADO.
+            IF WS-FERIADO(WS-IDX-FERIADO) = WS-DATA-YYYYMMDD THEN
+                MOVE "S" TO WS-FERIADO-SW
+            END-IF.
+
+            ADD 1 TO WS-IDX-FERIADO.
+       P235-COMPARA-FERIADO-FIM.
+
        P200-VER-MES.
             DISPLAY 'VERIFICANDO O MES DA DATA INFORMADA...'
 
@@ -65,7 +333,13 @@
        P300-MOSTRA.
             DISPLAY "EXIBINDO O RESULTADO DO PROCESSAMENTO".
 
-            DISPLAY "O MES DA DATA INFORMADA EH: " WS-NOME-MES-AUX.
+            IF WS-OPCAO-DIA-UTIL THEN
+                DISPLAY "O PROXIMO DIA UTIL EH: " WS-PROX-UTIL-DATA
+            ELSE
+                DISPLAY "O MES DA DATA INFORMADA EH: " WS-NOME-MES-AUX
+            END-IF.
+
+            PERFORM P310-GRAVA-LOG THRU P310-GRAVA-LOG-FIM.
 
             DISPLAY "TECLE <C> PARA CONTINUAR OU <T> PARA TERMINAR".
 
@@ -75,10 +349,38 @@
                PERFORM P100-INICIAL         THRU P100-INICIAL-FIM
             END-IF.
        P300-MOSTRA-FIM.
+
+       P310-GRAVA-LOG.
+            OPEN EXTEND WS-LOG-FILE.
+
+            IF WS-LOG-NAO-EXISTE THEN
+                OPEN OUTPUT WS-LOG-FILE
+                CLOSE WS-LOG-FILE
+                OPEN EXTEND WS-LOG-FILE
+            END-IF.
+
+            MOVE SPACES  TO WS-LOG-REGISTRO.
+            MOVE WS-DATA TO WS-LOG-DATA.
+
+            IF WS-OPCAO-DIA-UTIL THEN
+                MOVE WS-PROX-UTIL-DATA TO WS-LOG-RESULTADO
+            ELSE
+                MOVE WS-NOME-MES-AUX   TO WS-LOG-RESULTADO
+            END-IF.
+
+            MOVE FUNCTION CURRENT-DATE TO WS-LOG-TIMESTAMP.
+
+            WRITE WS-LOG-REGISTRO.
+
+            CLOSE WS-LOG-FILE.
+       P310-GRAVA-LOG-FIM.
      
        
        P900-TERMINAL.
-           STOP RUN.
+           OPEN OUTPUT WS-CHECKPT-FILE.
+           CLOSE WS-CHECKPT-FILE.
+
+           GOBACK.
        P900-TERMINAL-FIM.
        END PROGRAM PGEXE004.
 
