@@ -1,36 +1,103 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGEXE002.
+      *-----------------------------------------------------------------
+      *    DATA          AUTOR        DESCRICAO
+      *    09/08/2026    SUPORTE      EVOLUIDO DE SOMA FIXA PARA UMA
+      *                               CALCULADORA DE 4 OPERACOES, COM
+      *                               WS-RESULTADO REDIMENSIONADO PARA
+      *                               NAO TRUNCAR MULTIPLICACOES.
+      *    09/08/2026    SUPORTE      TROCADO STOP RUN POR GOBACK PARA
+      *                               O PROGRAMA PODER SER CHAMADO PELO
+      *                               MENU PRINCIPAL (PGEXE006) SEM
+      *                               ENCERRAR O PROCESSO INTEIRO.
+      *    09/08/2026    SUPORTE      O RESULTADO PASSOU A SER EXIBIDO
+      *                               EM UM CAMPO NUMERICO EDITADO, POIS
+      *                               O CAMPO DE TRABALHO SEM EDICAO
+      *                               MOSTRAVA O PONTO DECIMAL AUSENTE E
+      *                               O SINAL COMO UM CARACTERE SOLTO
+      *                               NO FINAL (EX: 000000350+).
+      *    09/08/2026    SUPORTE      ACRESCENTADO O THRU NA CHAMADA A
+      *                               P200-CALCULA, QUE ESTAVA SEM O
+      *                               PADRAO PERFORM ... THRU ... -FIM
+      *                               USADO NO RESTO DO PROGRAMA.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-NUMERO-1          PIC 9(003) VALUE ZEROS.
-       01 WS-NUMERO-2          PIC 9(003) VALUE ZEROS.
-       01 WS-RESULTADO         PIC 9(004) VALUE ZEROS.
-       01 WS-COMPARA           PIC Z(004) VALUE ZEROS.
+       01 WS-NUMERO-1          PIC 9(003)   VALUE ZEROS.
+       01 WS-NUMERO-2          PIC 9(003)   VALUE ZEROS.
+       01 WS-RESULTADO         PIC S9(007)V99 VALUE ZEROS.
+       01 WS-RESULTADO-EDITADO PIC -(7)9,99.
+       01 WS-COMPARA-VALOR     PIC 9(004)   VALUE ZEROS.
+       01 WS-COMPARA           PIC Z(004)   VALUE ZEROS.
+
+       01 WS-OPERACAO          PIC X(01)    VALUE SPACES.
+           88 WS-OP-SOMA              VALUE "+".
+           88 WS-OP-SUBTRACAO         VALUE "-".
+           88 WS-OP-MULTIPLICACAO     VALUE "*".
+           88 WS-OP-DIVISAO           VALUE "/".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY  'MOSTRA O RESULTADO DA SOMA DE 2 NUMEROS ALEATORIOS'.
+           DISPLAY  'CALCULADORA DE 2 NUMEROS - 4 OPERACOES'.
            DISPLAY  'DIGITE O PRIMEIRO NUMERO: '
-           
+
            ACCEPT   WS-NUMERO-1
-           
+
            DISPLAY  'DIGITE O SEGUNDO NUMERO: '
-           
+
            ACCEPT   WS-NUMERO-2
-           
-           COMPUTE  WS-RESULTADO = WS-NUMERO-1 + WS-NUMERO-2
-           
-           DISPLAY  'O RESULTADO EH: ' WS-RESULTADO
-           
-           MOVE 10 TO WS-COMPARA
+
+           DISPLAY  'DIGITE A OPERACAO (+ - * /): '
+
+           ACCEPT   WS-OPERACAO
+
+           DISPLAY  'DIGITE O VALOR DE COMPARACAO: '
+
+           ACCEPT   WS-COMPARA-VALOR
+
+           PERFORM P200-CALCULA THRU P200-CALCULA-FIM.
+
+           MOVE WS-RESULTADO TO WS-RESULTADO-EDITADO
+           DISPLAY  'O RESULTADO EH: ' WS-RESULTADO-EDITADO
+
+           MOVE WS-COMPARA-VALOR TO WS-COMPARA
            DISPLAY  'O VALOR DE WS-COMPARA EH: ' WS-COMPARA
 
-           IF WS-RESULTADO > 10 THEN
-               DISPLAY 'VERDADEIRO , ' WS-RESULTADO ' EH MAIOR QUE 10'
+           IF WS-RESULTADO > WS-COMPARA-VALOR THEN
+               DISPLAY 'VERDADEIRO , ' WS-RESULTADO-EDITADO
+                       ' EH MAIOR QUE ' WS-COMPARA
            ELSE
-               DISPLAY 'FALSO, ' WS-RESULTADO ' EH MENOR OU IGUAL A 10'
+               DISPLAY 'FALSO, ' WS-RESULTADO-EDITADO
+                       ' EH MENOR OU IGUAL A ' WS-COMPARA
            END-IF.
 
-           STOP RUN.
+           GOBACK.
+
+       P200-CALCULA.
+           EVALUATE TRUE
+               WHEN WS-OP-SOMA
+                   COMPUTE WS-RESULTADO = WS-NUMERO-1 + WS-NUMERO-2
+               WHEN WS-OP-SUBTRACAO
+                   COMPUTE WS-RESULTADO = WS-NUMERO-1 - WS-NUMERO-2
+               WHEN WS-OP-MULTIPLICACAO
+                   COMPUTE WS-RESULTADO = WS-NUMERO-1 * WS-NUMERO-2
+               WHEN WS-OP-DIVISAO
+                   IF WS-NUMERO-2 = 0 THEN
+                       DISPLAY 'ERRO: DIVISAO POR ZERO'
+                       MOVE 0 TO WS-RESULTADO
+                   ELSE
+                       COMPUTE WS-RESULTADO =
+                               WS-NUMERO-1 / WS-NUMERO-2
+                   END-IF
+               WHEN OTHER
+                   DISPLAY 'OPERACAO INVALIDA - ASSUMIDO ZERO'
+                   MOVE 0 TO WS-RESULTADO
+           END-EVALUATE.
+       P200-CALCULA-FIM.
        END PROGRAM PGEXE002.
 
 
