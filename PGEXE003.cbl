@@ -1,51 +1,303 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGEXE003.
+      *-----------------------------------------------------------------
+      *    DATA          AUTOR        DESCRICAO
+      *    09/08/2026    SUPORTE      GRAVA CADA ALUNO VERIFICADO NO
+      *                               ARQUIVO DE ROTEIRO ALUNOS.DAT,
+      *                               PARA A SECRETARIA MONTAR O
+      *                               BOLETIM DA TURMA SEM REDIGITAR
+      *                               AS NOTAS A CADA CONSULTA.
+      *    09/08/2026    SUPORTE      ACRESCENTADO O MODO LOTE, QUE LE
+      *                               A TURMA INTEIRA DE TURMA.DAT E
+      *                               REPETE A VERIFICACAO DE MEDIA
+      *                               PARA CADA ALUNO, EM VEZ DE EXIGIR
+      *                               UM ACCEPT POR ALUNO.
+      *    09/08/2026    SUPORTE      ACRESCENTADA A DATA DE MATRICULA
+      *                               DO ALUNO (COPY CPDATA), VALIDADA
+      *                               PELO MESMO SUBPROGRAMA PGVALDT
+      *                               USADO PELO PGEXE004.
+      *    09/08/2026    SUPORTE      ACRESCENTADO O CONCEITO (A/B/C/D)
+      *                               JUNTO COM A MEDIA NUMERICA, PARA
+      *                               A SECRETARIA NAO PRECISAR TRADUZIR
+      *                               A NOTA NA FAIXA DE CONCEITO.
+      *    09/08/2026    SUPORTE      TROCADO STOP RUN POR GOBACK PARA
+      *                               O PROGRAMA PODER SER CHAMADO PELO
+      *                               MENU PRINCIPAL (PGEXE006) SEM
+      *                               ENCERRAR O PROCESSO INTEIRO.
+      *    09/08/2026    SUPORTE      ACRESCENTADA A IMPRESSAO DO
+      *                               BOLETIM EM BOLETIM.DAT, EM COLUNAS
+      *                               FIXAS, PARA A SECRETARIA IMPRIMIR
+      *                               O BOLETIM SEM DEPENDER DO DISPLAY
+      *                               DO TERMINAL.
+      *    09/08/2026    SUPORTE      A VERIFICACAO DE MEDIA/APROVACAO E
+      *                               A GRAVACAO EM ALUNOS.DAT E
+      *                               BOLETIM.DAT PASSARAM PARA O NOVO
+      *                               SUBPROGRAMA PGVERIF, NO LUGAR DO
+      *                               PONTO DE ENTRADA PGEXE003-LOTE:
+      *                               UM ENTRY SO E RESOLVIDO PELA
+      *                               CHAMADA DINAMICA DEPOIS QUE O
+      *                               MODULO JA FOI CARREGADO PELO NOME
+      *                               PRINCIPAL, O QUE FALHAVA QUANDO O
+      *                               PGEXE005 CHAMAVA PGEXE003-LOTE
+      *                               DIRETO. UM SUBPROGRAMA COMUM,
+      *                               COMO O PGVALDT, NAO TEM ESSE
+      *                               PROBLEMA E CONTINUA EVITANDO A
+      *                               DUPLICACAO DA LOGICA DE MEDIA.
+      *    09/08/2026    SUPORTE      ACRESCENTADA VERIFICACAO DE FILE
+      *                               STATUS NA ABERTURA DE TURMA.DAT,
+      *                               PARA O MODO LOTE AVISAR E VOLTAR
+      *                               EM VEZ DE ABENDAR QUANDO O ARQUIVO
+      *                               NAO EXISTE.
+      *    09/08/2026    SUPORTE      A NOTA PASSOU A SER DIGITADA COM
+      *                               VIRGULA (EX: 07,50): SEM A
+      *                               VIRGULA, O ACCEPT NUMERICO SOB
+      *                               DECIMAL-POINT IS COMMA ALINHAVA A
+      *                               NOTA NA CASA ERRADA E PASSAVA NA
+      *                               VALIDACAO DE FAIXA COM UM VALOR
+      *                               DIFERENTE DO DIGITADO.
+      *    09/08/2026    SUPORTE      ACRESCENTADO O THRU NAS CHAMADAS A
+      *                               P350-LE-PROXIMO-ALUNO E A
+      *                               P400-PROCESSA-ALUNO-LOTE, QUE
+      *                               ESTAVAM SEM O PADRAO PERFORM ...
+      *                               THRU ... -FIM USADO NO RESTO DO
+      *                               PROGRAMA.
+      *    09/08/2026    SUPORTE      ACRESCENTADO O THRU TAMBEM NAS
+      *                               CHAMADAS A P220-INFORMA-MATRICULA
+      *                               E P250-INFORMA-NOTA, NO MODO
+      *                               INTERATIVO, PELO MESMO MOTIVO.
+      *-----------------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-TURMA-FILE   ASSIGN TO "TURMA.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-TURMA-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  WS-TURMA-FILE
+           LABEL RECORD IS STANDARD.
+       01  WS-TURMA-REGISTRO.
+           COPY CPALREG.
+
        WORKING-STORAGE SECTION.
+       COPY CPDATA REPLACING ==:DATA:== BY ==WS-DATA-MATRICULA==.
+       77 WS-MATRICULA-VALIDA-SW PIC X(01)    VALUE "N".
+           88 WS-MATRICULA-EH-VALIDA  VALUE "S".
+
+       01 WS-MODO-PROCESSAMENTO  PIC X(01)    VALUE SPACES.
+           88 WS-MODO-INTERATIVO      VALUE "I".
+           88 WS-MODO-LOTE            VALUE "L".
+
+       01 WS-FIM-TURMA           PIC X(01)    VALUE "N".
+           88 WS-FIM-TURMA-SIM        VALUE "S".
+
+       01 WS-TURMA-STATUS       PIC X(02)    VALUE ZEROS.
+           88 WS-TURMA-OK             VALUE "00".
+           88 WS-TURMA-NAO-EXISTE     VALUE "35".
+
        01 WS-NOTA-1              PIC 9(02)V99 VALUE ZEROS.
        01 WS-NOTA-2              PIC 9(02)V99 VALUE ZEROS.
        01 WS-NOTA-3              PIC 9(02)V99 VALUE ZEROS.
        01 WS-NOTA-4              PIC 9(02)V99 VALUE ZEROS.
 
        01 WS-MEDIA               PIC 9(02)V99 VALUE ZEROS.
-       01 WS-NOME-ALUNO          PIC X(30)    VALUE SPACES.   
-       
+       01 WS-CONCEITO            PIC X(01)    VALUE SPACES.
+       01 WS-APROVADO-SW         PIC X(01)    VALUE "N".
+           88 WS-APROVADO-SIM         VALUE "S".
+
+       01 WS-NOME-ALUNO          PIC X(30)    VALUE SPACES.
+
+       01 WS-CONT-APROVADOS      PIC 9(04)    VALUE ZEROS.
+       01 WS-CONT-REPROVADOS     PIC 9(04)    VALUE ZEROS.
+       01 WS-CONT-TOTAL          PIC 9(04)    VALUE ZEROS.
+       01 WS-SOMA-MEDIAS         PIC 9(06)V99 VALUE ZEROS.
+
+       01 WS-ESQUEMA-MEDIA       PIC X(01)    VALUE "S".
+           88 WS-MEDIA-SIMPLES        VALUE "S".
+           88 WS-MEDIA-PONDERADA      VALUE "P".
+
+       01 WS-NOTA-DIGITADA       PIC 9(02)V99 VALUE ZEROS.
+       01 WS-NOTA-DIGITADA-STR   PIC X(05)    VALUE SPACES.
+       01 WS-NOTA-EDITADA REDEFINES WS-NOTA-DIGITADA-STR PIC 99,99.
+       01 WS-ROTULO-NOTA         PIC X(10)    VALUE SPACES.
+       01 WS-NOTA-VALIDA-SW      PIC X(01)    VALUE "N".
+           88 WS-NOTA-EH-VALIDA       VALUE "S".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY 'ESTE PROGRAMA VERIFICA APROVACAO DE UM ALUNO'
-           
+
+           DISPLAY 'MODO DE PROCESSAMENTO - <I>NTERATIVO OU <L>OTE: '
+           ACCEPT WS-MODO-PROCESSAMENTO
+
+           DISPLAY 'MEDIA <S>IMPLES OU <P>ONDERADA (20/20/20/40): '
+           ACCEPT WS-ESQUEMA-MEDIA
+
+           IF WS-MODO-LOTE THEN
+               PERFORM P300-PROCESSA-LOTE
+           ELSE
+               PERFORM P200-PROCESSA-INTERATIVO
+           END-IF
+
+           GOBACK.
+
+       P200-PROCESSA-INTERATIVO.
            DISPLAY 'INFORME O NOME DO ALUNO: '
            ACCEPT WS-NOME-ALUNO
-           
-           DISPLAY 'INFORME A NOTA 1: '
-           ACCEPT WS-NOTA-1
-
-           DISPLAY 'INFORME A NOTA 2: '
-           ACCEPT WS-NOTA-2
-           
-           DISPLAY 'INFORME A NOTA 3: '
-           ACCEPT WS-NOTA-3
-           
-           DISPLAY 'INFORME A NOTA 4: '
-           ACCEPT WS-NOTA-4
-
-           COMPUTE WS-MEDIA = (WS-NOTA-1 + WS-NOTA-2 + 
-                               WS-NOTA-3 + WS-NOTA-4)/4
-           
-           IF WS-MEDIA >= 7 THEN
-               DISPLAY 'O ALUNO ' WS-NOME-ALUNO 
-                       ' FOI APROVADO COM MEDIA ' WS-MEDIA
+
+           PERFORM P220-INFORMA-MATRICULA
+               THRU P220-INFORMA-MATRICULA-FIM.
+
+           MOVE 'NOTA 1' TO WS-ROTULO-NOTA
+           PERFORM P250-INFORMA-NOTA THRU P250-INFORMA-NOTA-FIM
+           MOVE WS-NOTA-DIGITADA TO WS-NOTA-1
+
+           MOVE 'NOTA 2' TO WS-ROTULO-NOTA
+           PERFORM P250-INFORMA-NOTA THRU P250-INFORMA-NOTA-FIM
+           MOVE WS-NOTA-DIGITADA TO WS-NOTA-2
+
+           MOVE 'NOTA 3' TO WS-ROTULO-NOTA
+           PERFORM P250-INFORMA-NOTA THRU P250-INFORMA-NOTA-FIM
+           MOVE WS-NOTA-DIGITADA TO WS-NOTA-3
+
+           MOVE 'NOTA 4' TO WS-ROTULO-NOTA
+           PERFORM P250-INFORMA-NOTA THRU P250-INFORMA-NOTA-FIM
+           MOVE WS-NOTA-DIGITADA TO WS-NOTA-4
+
+           CALL "PGVERIF" USING WS-ESQUEMA-MEDIA
+                                 WS-NOME-ALUNO
+                                 WS-DATA-MATRICULA
+                                 WS-NOTA-1
+                                 WS-NOTA-2
+                                 WS-NOTA-3
+                                 WS-NOTA-4
+                                 WS-MEDIA
+                                 WS-CONCEITO
+                                 WS-APROVADO-SW
+
+           PERFORM P600-ACUMULA-RESUMO THRU P600-ACUMULA-RESUMO-FIM.
+       P200-PROCESSA-INTERATIVO-FIM.
+
+       P220-INFORMA-MATRICULA.
+           MOVE "N" TO WS-MATRICULA-VALIDA-SW
+           PERFORM P230-DIGITA-MATRICULA UNTIL WS-MATRICULA-EH-VALIDA.
+       P220-INFORMA-MATRICULA-FIM.
+
+       P230-DIGITA-MATRICULA.
+           DISPLAY 'INFORME A DATA DE MATRICULA (DD/MM/AAAA): '
+           ACCEPT WS-DATA-MATRICULA
+
+           CALL "PGVALDT" USING WS-DATA-MATRICULA-DD
+                                 WS-DATA-MATRICULA-MM
+                                 WS-DATA-MATRICULA-AA
+                                 WS-MATRICULA-VALIDA-SW
+
+           IF NOT WS-MATRICULA-EH-VALIDA THEN
+               DISPLAY 'DATA DE MATRICULA INVALIDA - DIGITE NOVAMENTE'
+           END-IF.
+       P230-DIGITA-MATRICULA-FIM.
+
+       P250-INFORMA-NOTA.
+           MOVE "N" TO WS-NOTA-VALIDA-SW
+           PERFORM P260-DIGITA-NOTA UNTIL WS-NOTA-EH-VALIDA.
+       P250-INFORMA-NOTA-FIM.
+
+       P260-DIGITA-NOTA.
+           DISPLAY 'INFORME A ' WS-ROTULO-NOTA
+                   ' (0 A 10, COM VIRGULA - EX: 07,50): '
+           ACCEPT WS-NOTA-DIGITADA-STR
+
+           IF WS-NOTA-DIGITADA-STR(3:1) NOT = "," THEN
+               DISPLAY 'FORMATO INVALIDO - DIGITE COM VIRGULA, '
+                       'EX: 07,50'
+           ELSE
+               MOVE WS-NOTA-EDITADA TO WS-NOTA-DIGITADA
+               IF WS-NOTA-DIGITADA >= 0 AND WS-NOTA-DIGITADA <= 10 THEN
+                   MOVE "S" TO WS-NOTA-VALIDA-SW
+               ELSE
+                   DISPLAY 'NOTA INVALIDA - DIGITE UM VALOR DE 0 A 10'
+               END-IF
+           END-IF.
+       P260-DIGITA-NOTA-FIM.
+
+       P300-PROCESSA-LOTE.
+           MOVE "N" TO WS-FIM-TURMA
+           MOVE ZEROS TO WS-CONT-APROVADOS WS-CONT-REPROVADOS
+                         WS-CONT-TOTAL WS-SOMA-MEDIAS
+
+           OPEN INPUT WS-TURMA-FILE
+
+           IF WS-TURMA-NAO-EXISTE THEN
+               DISPLAY 'ARQUIVO DE TURMA (TURMA.DAT) NAO ENCONTRADO - '
+                       'MODO LOTE CANCELADO'
            ELSE
-              DISPLAY 'O ALUNO ' WS-NOME-ALUNO 
-                      ' FOI REPROVADO COM MEDIA ' WS-MEDIA
+               PERFORM P350-LE-PROXIMO-ALUNO
+                   THRU P350-LE-PROXIMO-ALUNO-FIM
+               PERFORM P400-PROCESSA-ALUNO-LOTE
+                   THRU P400-PROCESSA-ALUNO-LOTE-FIM
+                   UNTIL WS-FIM-TURMA-SIM
+
+               CLOSE WS-TURMA-FILE
+
+               DISPLAY '---------------------------------------------'
+               DISPLAY 'RESUMO DA TURMA'
+               DISPLAY 'TOTAL DE APROVADOS.....: ' WS-CONT-APROVADOS
+               DISPLAY 'TOTAL DE REPROVADOS....: ' WS-CONT-REPROVADOS
+           END-IF.
+       P300-PROCESSA-LOTE-FIM.
+
+       P350-LE-PROXIMO-ALUNO.
+           READ WS-TURMA-FILE
+               AT END
+                   MOVE "S" TO WS-FIM-TURMA
+           END-READ.
+       P350-LE-PROXIMO-ALUNO-FIM.
+
+       P400-PROCESSA-ALUNO-LOTE.
+           MOVE CPALREG-NOME             TO WS-NOME-ALUNO
+           MOVE CPALREG-DATA-MATRICULA   TO WS-DATA-MATRICULA
+
+           CALL "PGVALDT" USING WS-DATA-MATRICULA-DD
+                                 WS-DATA-MATRICULA-MM
+                                 WS-DATA-MATRICULA-AA
+                                 WS-MATRICULA-VALIDA-SW
+
+           IF NOT WS-MATRICULA-EH-VALIDA THEN
+               DISPLAY 'AVISO: MATRICULA INVALIDA PARA O ALUNO '
+                       WS-NOME-ALUNO ' - REGISTRO MANTIDO COMO LIDO'
            END-IF
 
-           STOP RUN.
-       END PROGRAM PGEXE003.
+           MOVE CPALREG-NOTA-1   TO WS-NOTA-1
+           MOVE CPALREG-NOTA-2   TO WS-NOTA-2
+           MOVE CPALREG-NOTA-3   TO WS-NOTA-3
+           MOVE CPALREG-NOTA-4   TO WS-NOTA-4
+
+           CALL "PGVERIF" USING WS-ESQUEMA-MEDIA
+                                 WS-NOME-ALUNO
+                                 WS-DATA-MATRICULA
+                                 WS-NOTA-1
+                                 WS-NOTA-2
+                                 WS-NOTA-3
+                                 WS-NOTA-4
+                                 WS-MEDIA
+                                 WS-CONCEITO
+                                 WS-APROVADO-SW
+
+           PERFORM P600-ACUMULA-RESUMO THRU P600-ACUMULA-RESUMO-FIM.
 
+           PERFORM P350-LE-PROXIMO-ALUNO THRU P350-LE-PROXIMO-ALUNO-FIM.
+       P400-PROCESSA-ALUNO-LOTE-FIM.
 
+       P600-ACUMULA-RESUMO.
+           IF WS-APROVADO-SIM THEN
+               ADD 1 TO WS-CONT-APROVADOS
+           ELSE
+               ADD 1 TO WS-CONT-REPROVADOS
+           END-IF.
+           ADD 1 TO WS-CONT-TOTAL.
+           ADD WS-MEDIA TO WS-SOMA-MEDIAS.
+       P600-ACUMULA-RESUMO-FIM.
+       END PROGRAM PGEXE003.
