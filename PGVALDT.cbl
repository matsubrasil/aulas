@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGVALDT.
+      *-----------------------------------------------------------------
+      *    DATA          AUTOR        DESCRICAO
+      *    09/08/2026    SUPORTE      VERSAO INICIAL. VALIDACAO DE
+      *                               CALENDARIO (DIA CONTRA O MES E
+      *                               ANO BISSEXTO) EXTRAIDA DO PGEXE004
+      *                               PARA SER REUTILIZADA POR QUALQUER
+      *                               PROGRAMA QUE PRECISE VALIDAR UMA
+      *                               DATA DD/MM/AAAA, COMO O PGEXE003.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-ANO-BISSEXTO-SW  PIC X(01) VALUE "N".
+          88 WS-ANO-EH-BISSEXTO     VALUE "S".
+       77 WS-MAX-DIA          PIC 9(02) VALUE ZEROS.
+       77 WS-DIV-AUX          PIC 9(04) VALUE ZEROS.
+       77 WS-RESTO-4          PIC 9(04) VALUE ZEROS.
+       77 WS-RESTO-100        PIC 9(04) VALUE ZEROS.
+       77 WS-RESTO-400        PIC 9(04) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 WS-PARM-DIA          PIC 9(02).
+       01 WS-PARM-MES          PIC 9(02).
+       01 WS-PARM-ANO          PIC 9(04).
+       01 WS-PARM-VALIDA       PIC X(01).
+          88 WS-PARM-EH-VALIDA       VALUE "S".
+
+       PROCEDURE DIVISION USING WS-PARM-DIA
+                                 WS-PARM-MES
+                                 WS-PARM-ANO
+                                 WS-PARM-VALIDA.
+       P000-VALIDA-DATA.
+            MOVE "S" TO WS-PARM-VALIDA.
+
+            IF WS-PARM-MES < 1 OR WS-PARM-MES > 12 THEN
+                MOVE "N" TO WS-PARM-VALIDA
+            ELSE
+                PERFORM P160-DEFINE-DIA-MAX
+                    THRU P160-DEFINE-DIA-MAX-FIM
+                IF WS-PARM-DIA < 1 OR WS-PARM-DIA > WS-MAX-DIA THEN
+                    MOVE "N" TO WS-PARM-VALIDA
+                END-IF
+            END-IF.
+
+            GOBACK.
+       P000-VALIDA-DATA-FIM.
+
+       P160-DEFINE-DIA-MAX.
+            PERFORM P170-VER-BISSEXTO THRU P170-VER-BISSEXTO-FIM.
+
+            EVALUATE WS-PARM-MES
+                WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                    MOVE 30 TO WS-MAX-DIA
+                WHEN 02
+                    IF WS-ANO-EH-BISSEXTO THEN
+                        MOVE 29 TO WS-MAX-DIA
+                    ELSE
+                        MOVE 28 TO WS-MAX-DIA
+                    END-IF
+                WHEN OTHER
+                    MOVE 31 TO WS-MAX-DIA
+            END-EVALUATE.
+       P160-DEFINE-DIA-MAX-FIM.
+
+       P170-VER-BISSEXTO.
+            MOVE "N" TO WS-ANO-BISSEXTO-SW.
+
+            DIVIDE WS-PARM-ANO BY 4   GIVING WS-DIV-AUX
+                                      REMAINDER WS-RESTO-4.
+            DIVIDE WS-PARM-ANO BY 100 GIVING WS-DIV-AUX
+                                      REMAINDER WS-RESTO-100.
+            DIVIDE WS-PARM-ANO BY 400 GIVING WS-DIV-AUX
+                                      REMAINDER WS-RESTO-400.
+
+            IF WS-RESTO-400 = 0 THEN
+                MOVE "S" TO WS-ANO-BISSEXTO-SW
+            ELSE
+                IF WS-RESTO-4 = 0 AND WS-RESTO-100 NOT = 0 THEN
+                    MOVE "S" TO WS-ANO-BISSEXTO-SW
+                END-IF
+            END-IF.
+       P170-VER-BISSEXTO-FIM.
+       END PROGRAM PGVALDT.
